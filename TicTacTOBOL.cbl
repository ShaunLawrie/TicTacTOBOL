@@ -6,11 +6,55 @@
                FILE-CONTROL.
                    SELECT FD-WINMASKS ASSIGN TO "SMACK.DAT"
                        ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT OPTIONAL FD-STATS ASSIGN TO "STATS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT OPTIONAL FD-MOVELOG ASSIGN TO "MOVELOG.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT OPTIONAL FD-CHECKPOINT
+                       ASSIGN TO "CHECKPOINT.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT FD-SIMRPT ASSIGN TO "SIMRPT.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT OPTIONAL FD-PLAYER ASSIGN TO "PLAYER.DAT"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS FD-PLAYER-NAME
+                       FILE STATUS IS WS-PLAYER-FILE-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
                FD FD-WINMASKS.
                    01 FD-WINMASK PIC X(9).
+               FD FD-STATS.
+                   01 FD-STATS-RECORD.
+                       05 FD-STATS-GAMES PIC 9(5).
+                       05 FD-STATS-WINS PIC 9(5).
+                       05 FD-STATS-LOSSES PIC 9(5).
+                       05 FD-STATS-STALEMATES PIC 9(5).
+               FD FD-MOVELOG.
+                   01 FD-MOVELOG-RECORD.
+                       05 FD-MOVELOG-GAME PIC 9(5).
+                       05 FD-MOVELOG-MOVE PIC 9(2).
+                       05 FD-MOVELOG-PLAYER PIC X(1).
+                       05 FD-MOVELOG-ROW PIC 9(1).
+                       05 FD-MOVELOG-COL PIC 9(1).
+                       05 FD-MOVELOG-OUTCOME PIC X(5).
+               FD FD-CHECKPOINT.
+                   01 FD-CHECKPOINT-RECORD.
+                       05 FD-CHECKPOINT-GRID PIC X(9).
+                       05 FD-CHECKPOINT-PLAYER PIC X(1).
+                       05 FD-CHECKPOINT-MOVES PIC 9(2).
+                       05 FD-CHECKPOINT-MODE PIC X(1).
+                       05 FD-CHECKPOINT-DIFFICULTY PIC X(1).
+               FD FD-SIMRPT.
+                   01 FD-SIMRPT-RECORD PIC X(80).
+               FD FD-PLAYER.
+                   01 FD-PLAYER-RECORD.
+                       05 FD-PLAYER-NAME PIC X(20).
+                       05 FD-PLAYER-GAMES PIC 9(5).
+                       05 FD-PLAYER-WINS PIC 9(5).
+                       05 FD-PLAYER-LOSSES PIC 9(5).
+                       05 FD-PLAYER-STALEMATES PIC 9(5).
 
            WORKING-STORAGE SECTION.
       *        Strings with conditions
@@ -33,6 +77,63 @@
       *        Alphanumerixxx
                01 WS-NEXT-MOVE PIC X(2).
                    88 FINISHED-PLAYING VALUES "N", "n".
+                   88 ANSWERED-YES VALUES "Y", "y".
+               01 WS-DIFFICULTY PIC X(1).
+                   88 EASY-DIFFICULTY VALUE "E".
+                   88 MEDIUM-DIFFICULTY VALUE "M".
+                   88 HARD-DIFFICULTY VALUE "H".
+               01 WS-GAME-MODE PIC X(1).
+                   88 SINGLE-PLAYER-MODE VALUE "1".
+                   88 TWO-PLAYER-MODE VALUE "2".
+               01 WS-RESUME-PENDING PIC 9(1).
+                   88 RESUME-PENDING VALUE 1.
+               01 WS-BATCH-MODE PIC 9(1).
+                   88 BATCH-MODE VALUE 1.
+               01 WS-SHOW-LEADERBOARD PIC 9(1).
+                   88 SHOW-LEADERBOARD VALUE 1.
+      *        Player identity, for the per-player leaderboard
+               01 WS-PLAYER-X-NAME PIC X(20).
+               01 WS-PLAYER-O-NAME PIC X(20).
+               01 WS-PLAYER-UPDATE-NAME PIC X(20).
+               01 WS-PLAYER-UPDATE-OUTCOME PIC X(5).
+               01 WS-CHECK-MARK PIC X(1).
+               01 WS-WINMASKS-BAD PIC 9(1).
+                   88 WINMASKS-BAD VALUE 1.
+               01 WS-PLAYER-EXISTS PIC 9(1).
+                   88 PLAYER-EXISTS VALUE 1.
+               01 WS-PLAYER-FILE-STATUS PIC X(2).
+                   88 PLAYER-FILE-NOT-FOUND VALUE "35".
+      *        Table used to sanity-check SMACK.DAT on startup
+               01 WS-WINMASK-TABLE.
+                   05 WS-WINMASK-ENTRY OCCURS 8 TIMES PIC X(9).
+               01 WS-WINMASK-LINE-COUNT PIC 9(2).
+               01 WS-WINMASK-ONES PIC 9(1).
+               01 WS-WINMASK-CHECK-IDX PIC 9(1).
+               01 WS-WINMASK-DUP-I PIC 9(1).
+               01 WS-WINMASK-DUP-J PIC 9(1).
+      *        Which three cells made up the matched winmask
+               01 WS-WIN-CELLS.
+                   05 WS-WIN-CELL OCCURS 3 TIMES.
+                       10 WS-WIN-CELL-ROW PIC 9(1).
+                       10 WS-WIN-CELL-COL PIC 9(1).
+               01 WS-WIN-CELL-IDX PIC 9(1).
+      *        Per-cell foreground, so the winning line can be
+      *        highlighted separately from the rest of the board
+               01 WS-CELL-FG-TABLE.
+                   05 WS-CELL-FG-ROW OCCURS 3 TIMES.
+                       10 WS-CELL-FG OCCURS 3 TIMES PIC 9(1).
+               01 WS-FG-ROW PIC 9(1).
+               01 WS-FG-COL PIC 9(1).
+      *        In-memory copy of PLAYER.DAT, sorted for the leaderboard
+               01 WS-LEADERBOARD-TABLE.
+                   05 WS-LEADERBOARD-ENTRY OCCURS 50 TIMES.
+                       10 WS-LEADERBOARD-NAME PIC X(20).
+                       10 WS-LEADERBOARD-WINS PIC 9(5).
+               01 WS-LEADERBOARD-COUNT PIC 9(2).
+               01 WS-LEADERBOARD-I PIC 9(2).
+               01 WS-LEADERBOARD-J PIC 9(2).
+               01 WS-LEADERBOARD-TEMP-NAME PIC X(20).
+               01 WS-LEADERBOARD-TEMP-WINS PIC 9(5).
       *        The main game grid
                01 WS-GAME-GRID.
                    05 WS-GAME-GRID-ROW OCCURS 3 TIMES.
@@ -44,18 +145,31 @@
                01 WS-COLOR-WHITE PIC 9(1) VALUE 7.
                01 WS-COLOR-BLUE PIC 9(1) VALUE 3.
                01 WS-COLOR-RED PIC 9(1) VALUE 4.
+               01 WS-COLOR-YELLOW PIC 9(1) VALUE 6.
       *        Numerixxx
                01 WS-FG-CELL PIC 9(1).
                01 WS-FG PIC 9(1).
                01 WS-BG PIC 9(1).
                01 WS-COL PIC 9(1).
                01 WS-ROW PIC 9(1).
-               01 WS-WINS PIC 9(2).
+               01 WS-WINS PIC 9(5).
+               01 WS-LOSSES PIC 9(5).
+               01 WS-STALEMATES PIC 9(5).
                01 WS-MOVES PIC 9(2).
-               01 WS-GAMES PIC 9(2).
+               01 WS-GAMES PIC 9(5).
                01 WS-COMPUTER-MOVE PIC 9(1).
                01 WS-DETECT-LOOP-COUNT PIC 9(1).
-      *        Stringy bois        
+               01 WS-TRY-ROW PIC 9(1).
+               01 WS-TRY-COL PIC 9(1).
+               01 WS-BATCH-GAMES PIC 9(4).
+               01 WS-BATCH-COUNT PIC 9(4).
+               01 WS-BATCH-WINS PIC 9(5).
+               01 WS-BATCH-LOSSES PIC 9(5).
+               01 WS-BATCH-STALEMATES PIC 9(5).
+               01 WS-BATCH-TOTAL-MOVES PIC 9(7).
+               01 WS-BATCH-AVG-MOVES PIC 9(3)V99.
+               01 WS-BATCH-AVG-MOVES-DISP PIC ZZ9.99.
+      *        Stringy bois
                01 WS-MESSAGE PIC X(128).
                01 WS-INSTRUCTION PIC X(16).
                01 WS-FLAT-GAME-GRID PIC X(9).
@@ -82,23 +196,32 @@
                05 LINE 8 COLUMN 1 VALUE IS "     1   2   3     "
                    BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG.
                05 LINE 2 COLUMN 6 PIC A(1) FROM WS-CELL(1,1)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(1,1).
                05 LINE 2 COLUMN 10 PIC A(1) FROM WS-CELL(1,2)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(1,2).
                05 LINE 2 COLUMN 14 PIC A(1) FROM WS-CELL(1,3)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(1,3).
                05 LINE 4 COLUMN 6 PIC A(1) FROM WS-CELL(2,1)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(2,1).
                05 LINE 4 COLUMN 10 PIC A(1) FROM WS-CELL(2,2)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(2,2).
                05 LINE 4 COLUMN 14 PIC A(1) FROM WS-CELL(2,3)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(2,3).
                05 LINE 6 COLUMN 6 PIC A(1) FROM WS-CELL(3,1)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(3,1).
                05 LINE 6 COLUMN 10 PIC A(1) FROM WS-CELL(3,2)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(3,2).
                05 LINE 6 COLUMN 14 PIC A(1) FROM WS-CELL(3,3)
-                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR WS-FG-CELL.
+                   BACKGROUND-COLOR WS-BG FOREGROUND-COLOR
+                       WS-CELL-FG(3,3).
                05 LINE 10 COLUMN 2 VALUE IS "Message: ".
                    05 MSG PIC X(128) FROM WS-MESSAGE.
                05 LINE 11 COLUMN 2 PIC X(16) FROM WS-INSTRUCTION.
@@ -107,20 +230,418 @@
                05 LINE 14 COLUMN 2 VALUE IS " > Moves played = ".
                    05 MOVES PIC 9(1) FROM WS-MOVES.
                05 LINE 15 COLUMN 2 VALUE IS " > Games won = ".
-                   05 WINS PIC 9(2) FROM WS-WINS.
-               05 LINE 15 COLUMN 19 VALUE IS "/".
-                   05 GAMES PIC 9(2) FROM WS-GAMES.
+                   05 WINS PIC 9(5) FROM WS-WINS.
+               05 LINE 15 COLUMN 22 VALUE IS "/".
+                   05 GAMES PIC 9(5) FROM WS-GAMES.
+               05 LINE 16 COLUMN 2 VALUE IS " > Games lost = ".
+                   05 LOSSES PIC 9(5) FROM WS-LOSSES.
+               05 LINE 17 COLUMN 2 VALUE IS " > Stalemates = ".
+                   05 STALEMATES PIC 9(5) FROM WS-STALEMATES.
 
        PROCEDURE DIVISION.
            MOVE "X" TO WS-PLAYER
-           PERFORM GAME-LOOP-PARAGRAPH
-               WITH TEST AFTER UNTIL FINISHED-PLAYING
+           PERFORM SETUP-PARAGRAPH
+           IF NOT WINMASKS-BAD AND NOT BATCH-MODE
+               PERFORM GAME-LOOP-PARAGRAPH
+                   WITH TEST AFTER UNTIL FINISHED-PLAYING
+           END-IF
            STOP RUN.
 
-           GAME-LOOP-PARAGRAPH.
+           SETUP-PARAGRAPH.
+               PERFORM VALIDATE-WINMASKS-FILE-PARAGRAPH
+               IF WINMASKS-BAD
+                   DISPLAY WS-MESSAGE END-DISPLAY
+               ELSE
+                   PERFORM STATS-LOAD-PARAGRAPH
+                   PERFORM LEADERBOARD-SELECT-PARAGRAPH
+                   IF SHOW-LEADERBOARD
+                       PERFORM LEADERBOARD-REPORT-PARAGRAPH
+                   END-IF
+                   PERFORM BATCH-MODE-SELECT-PARAGRAPH
+                   IF BATCH-MODE
+                       PERFORM DIFFICULTY-SELECT-PARAGRAPH
+                       PERFORM BATCH-SIMULATION-PARAGRAPH
+                   ELSE
+                       PERFORM GAME-MODE-SELECT-PARAGRAPH
+                       PERFORM PLAYER-NAME-SELECT-PARAGRAPH
+                       IF SINGLE-PLAYER-MODE
+                           PERFORM DIFFICULTY-SELECT-PARAGRAPH
+                       END-IF
+                       PERFORM CHECKPOINT-RESUME-PARAGRAPH
+                   END-IF
+               END-IF
+           .
+
+           LEADERBOARD-SELECT-PARAGRAPH.
+      *        Offer to show the sorted-by-wins player leaderboard
+               DISPLAY "Show leaderboard? (y/n): "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT WS-NEXT-MOVE FROM CONSOLE END-ACCEPT
+               INITIALIZE WS-SHOW-LEADERBOARD
+               IF ANSWERED-YES
+                   SET WS-SHOW-LEADERBOARD TO 1
+               END-IF
+           .
+
+           PLAYER-NAME-SELECT-PARAGRAPH.
+      *        Ask who is sitting at the keyboard, so wins/losses
+      *        land on the right row of PLAYER.DAT
+               DISPLAY "Player X name: " WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT WS-PLAYER-X-NAME FROM CONSOLE END-ACCEPT
+               IF TWO-PLAYER-MODE
+                   DISPLAY "Player O name: " WITH NO ADVANCING
+                   END-DISPLAY
+                   ACCEPT WS-PLAYER-O-NAME FROM CONSOLE END-ACCEPT
+               ELSE
+                   MOVE "COMPUTER" TO WS-PLAYER-O-NAME
+               END-IF
+           .
+
+           BATCH-MODE-SELECT-PARAGRAPH.
+      *        Offer an unattended computer-vs-computer simulation run
+               DISPLAY "Run batch simulation instead? (y/n): "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT WS-NEXT-MOVE FROM CONSOLE END-ACCEPT
+               INITIALIZE WS-BATCH-MODE
+               IF ANSWERED-YES
+                   SET WS-BATCH-MODE TO 1
+               END-IF
+           .
+
+           BATCH-SIMULATION-PARAGRAPH.
+               DISPLAY "How many games to simulate: "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT WS-BATCH-GAMES FROM CONSOLE END-ACCEPT
+               INITIALIZE WS-BATCH-WINS WS-BATCH-LOSSES
+               INITIALIZE WS-BATCH-STALEMATES WS-BATCH-TOTAL-MOVES
+               PERFORM VARYING WS-BATCH-COUNT FROM 1 BY 1
+                   UNTIL WS-BATCH-COUNT > WS-BATCH-GAMES
+                   PERFORM BATCH-GAME-PARAGRAPH
+               END-PERFORM
+               PERFORM BATCH-REPORT-WRITE-PARAGRAPH
+           .
+
+           BATCH-GAME-PARAGRAPH.
+      *        Play one computer-vs-computer game with no screen I/O
                INITIALIZE WS-GAME-GRID
                INITIALIZE WS-STATE
                INITIALIZE WS-MOVES
+               MOVE "X" TO WS-PLAYER
+               PERFORM BATCH-FRAME-PARAGRAPH
+                   WITH TEST AFTER UNTIL GAME-OVER
+               EVALUATE WS-STATE
+                   WHEN "WIN"
+                       ADD 1 TO WS-BATCH-WINS END-ADD
+                   WHEN "STALE"
+                       ADD 1 TO WS-BATCH-STALEMATES END-ADD
+                   WHEN OTHER
+                       ADD 1 TO WS-BATCH-LOSSES END-ADD
+               END-EVALUATE
+               ADD WS-MOVES TO WS-BATCH-TOTAL-MOVES END-ADD
+           .
+
+           BATCH-FRAME-PARAGRAPH.
+      *        Same move logic as GAME-FRAME-PARAGRAPH's computer
+      *        branch, but driving both sides with no ACCEPT calls
+               INITIALIZE WS-MOVE-OUTCOME
+               INITIALIZE WS-COMPUTER-MOVED
+               IF MEDIUM-DIFFICULTY OR HARD-DIFFICULTY
+                   MOVE WS-PLAYER TO WS-CHECK-MARK
+                   PERFORM COMPUTER-FIND-MOVE-PARAGRAPH
+               END-IF
+               IF NOT COMPUTER-MOVED AND HARD-DIFFICULTY
+                   IF HUMAN-PLAYER
+                       MOVE "O" TO WS-CHECK-MARK
+                   ELSE
+                       MOVE "X" TO WS-CHECK-MARK
+                   END-IF
+                   PERFORM COMPUTER-FIND-MOVE-PARAGRAPH
+               END-IF
+               IF COMPUTER-MOVED
+                   MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+               ELSE
+                   PERFORM UNTIL COMPUTER-MOVED
+                       COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
+                       END-COMPUTE
+                       COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
+                       END-COMPUTE
+                       IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
+                           SET WS-COMPUTER-MOVED TO 1
+                           MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               MOVE WS-PLAYER TO WS-CHECK-MARK
+               PERFORM FLATTEN-GRID-PARAGRAPH
+
+               INITIALIZE WS-EOF
+               OPEN INPUT FD-WINMASKS
+               PERFORM UNTIL EOF OR MOVE-COMPLETE
+                   READ FD-WINMASKS NEXT RECORD
+                       AT END
+                           SET WS-EOF TO 1
+                       NOT AT END
+                           PERFORM VALIDATE-WIN-PARAGRAPH
+                   END-READ
+               END-PERFORM
+               CLOSE FD-WINMASKS
+
+               IF NOT MOVE-COMPLETE AND WS-MOVES IS EQUAL TO 8
+                   MOVE "STALE" TO WS-MOVE-OUTCOME
+               END-IF
+
+               INITIALIZE WS-SWAP-PLAYERS
+               EVALUATE WS-MOVE-OUTCOME
+                   WHEN "WIN"
+                       MOVE "WIN" TO WS-STATE
+                       SET WS-SWAP-PLAYERS TO 1
+                       ADD 1 TO WS-MOVES END-ADD
+                   WHEN "LOSE"
+                       MOVE "LOSE" TO WS-STATE
+                       SET WS-SWAP-PLAYERS TO 1
+                       ADD 1 TO WS-MOVES END-ADD
+                   WHEN "STALE"
+                       MOVE "STALE" TO WS-STATE
+                       ADD 1 TO WS-MOVES END-ADD
+                   WHEN OTHER
+                       SET WS-SWAP-PLAYERS TO 1
+                       ADD 1 TO WS-MOVES END-ADD
+               END-EVALUATE
+
+               IF SWAP-PLAYERS
+                   IF HUMAN-PLAYER
+                       MOVE "O" TO WS-PLAYER
+                   ELSE
+                       MOVE "X" TO WS-PLAYER
+                   END-IF
+               END-IF
+           .
+
+           BATCH-REPORT-WRITE-PARAGRAPH.
+      *        Summarise the run into SIMRPT.DAT
+               IF WS-BATCH-GAMES IS GREATER THAN 0
+                   COMPUTE WS-BATCH-AVG-MOVES ROUNDED =
+                       WS-BATCH-TOTAL-MOVES / WS-BATCH-GAMES
+                   END-COMPUTE
+               ELSE
+                   INITIALIZE WS-BATCH-AVG-MOVES
+               END-IF
+               OPEN OUTPUT FD-SIMRPT
+               INITIALIZE FD-SIMRPT-RECORD
+               STRING "Games run: " DELIMITED BY SIZE
+                   WS-BATCH-GAMES DELIMITED BY SIZE
+                   INTO FD-SIMRPT-RECORD
+               END-STRING
+               WRITE FD-SIMRPT-RECORD END-WRITE
+               INITIALIZE FD-SIMRPT-RECORD
+               STRING "Wins: " DELIMITED BY SIZE
+                   WS-BATCH-WINS DELIMITED BY SIZE
+                   INTO FD-SIMRPT-RECORD
+               END-STRING
+               WRITE FD-SIMRPT-RECORD END-WRITE
+               INITIALIZE FD-SIMRPT-RECORD
+               STRING "Losses: " DELIMITED BY SIZE
+                   WS-BATCH-LOSSES DELIMITED BY SIZE
+                   INTO FD-SIMRPT-RECORD
+               END-STRING
+               WRITE FD-SIMRPT-RECORD END-WRITE
+               INITIALIZE FD-SIMRPT-RECORD
+               STRING "Stalemates: " DELIMITED BY SIZE
+                   WS-BATCH-STALEMATES DELIMITED BY SIZE
+                   INTO FD-SIMRPT-RECORD
+               END-STRING
+               WRITE FD-SIMRPT-RECORD END-WRITE
+               INITIALIZE FD-SIMRPT-RECORD
+               MOVE WS-BATCH-AVG-MOVES TO WS-BATCH-AVG-MOVES-DISP
+               STRING "Average moves per game: " DELIMITED BY SIZE
+                   WS-BATCH-AVG-MOVES-DISP DELIMITED BY SIZE
+                   INTO FD-SIMRPT-RECORD
+               END-STRING
+               WRITE FD-SIMRPT-RECORD END-WRITE
+               CLOSE FD-SIMRPT
+           .
+
+           CHECKPOINT-RESUME-PARAGRAPH.
+      *        Offer to reload an in-flight board left by a prior run
+               INITIALIZE WS-RESUME-PENDING
+               INITIALIZE WS-EOF
+               OPEN INPUT FD-CHECKPOINT
+               READ FD-CHECKPOINT
+                   AT END
+                       SET WS-EOF TO 1
+                   NOT AT END
+                       DISPLAY "Resume saved game? (y/n): "
+                           WITH NO ADVANCING
+                       END-DISPLAY
+                       ACCEPT WS-NEXT-MOVE FROM CONSOLE END-ACCEPT
+                       IF ANSWERED-YES
+                           MOVE FD-CHECKPOINT-GRID TO WS-GAME-GRID
+                           MOVE FD-CHECKPOINT-PLAYER TO WS-PLAYER
+                           MOVE FD-CHECKPOINT-MOVES TO WS-MOVES
+      *                    The saved game's mode/difficulty win out
+      *                    over whatever was just picked above, so a
+      *                    two-player save can't resume into a
+      *                    vs-computer session or vice versa
+                           IF FD-CHECKPOINT-MODE IS NOT EQUAL
+                               TO WS-GAME-MODE
+      *                        Names were prompted for under the old
+      *                        mode - ask again under the real one so
+      *                        WS-PLAYER-O-NAME isn't left as
+      *                        "COMPUTER" for a human opponent, or a
+      *                        real name for one that isn't there
+                               MOVE FD-CHECKPOINT-MODE TO WS-GAME-MODE
+                               PERFORM PLAYER-NAME-SELECT-PARAGRAPH
+                           END-IF
+                           MOVE FD-CHECKPOINT-DIFFICULTY
+                               TO WS-DIFFICULTY
+                           SET WS-RESUME-PENDING TO 1
+                       END-IF
+               END-READ
+               CLOSE FD-CHECKPOINT
+           .
+
+           GAME-MODE-SELECT-PARAGRAPH.
+      *        One human vs the computer, or two humans head to head
+               DISPLAY "(1) Vs computer  (2) Two player: "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT WS-GAME-MODE FROM CONSOLE END-ACCEPT
+               IF NOT SINGLE-PLAYER-MODE AND NOT TWO-PLAYER-MODE
+                   MOVE "1" TO WS-GAME-MODE
+               END-IF
+           .
+
+           VALIDATE-WINMASKS-FILE-PARAGRAPH.
+      *        Refuse to play on a corrupt or incomplete winmask file
+               INITIALIZE WS-WINMASKS-BAD
+               INITIALIZE WS-WINMASK-LINE-COUNT
+               INITIALIZE WS-WINMASK-TABLE
+               INITIALIZE WS-EOF
+               OPEN INPUT FD-WINMASKS
+               PERFORM UNTIL EOF
+                   READ FD-WINMASKS NEXT RECORD
+                       AT END
+                           SET WS-EOF TO 1
+                       NOT AT END
+                           ADD 1 TO WS-WINMASK-LINE-COUNT END-ADD
+                           IF WS-WINMASK-LINE-COUNT IS LESS THAN 9
+                               MOVE FD-WINMASK
+                                 TO WS-WINMASK-ENTRY
+                                   (WS-WINMASK-LINE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-WINMASKS
+
+               IF WS-WINMASK-LINE-COUNT IS NOT EQUAL TO 8
+                   SET WS-WINMASKS-BAD TO 1
+               END-IF
+
+               IF NOT WINMASKS-BAD
+                   PERFORM VARYING WS-WINMASK-DUP-I FROM 1 BY 1
+                       UNTIL WS-WINMASK-DUP-I > 8
+                       PERFORM WINMASK-LINE-CHECK-PARAGRAPH
+                   END-PERFORM
+               END-IF
+
+               IF NOT WINMASKS-BAD
+                   PERFORM VARYING WS-WINMASK-DUP-I FROM 1 BY 1
+                       UNTIL WS-WINMASK-DUP-I > 8
+                       PERFORM VARYING WS-WINMASK-DUP-J FROM 1 BY 1
+                           UNTIL WS-WINMASK-DUP-J > 8
+                           IF WS-WINMASK-DUP-J IS GREATER THAN
+                               WS-WINMASK-DUP-I
+                               AND WS-WINMASK-ENTRY(WS-WINMASK-DUP-I)
+                               IS EQUAL TO
+                               WS-WINMASK-ENTRY(WS-WINMASK-DUP-J)
+                               SET WS-WINMASKS-BAD TO 1
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-IF
+
+               IF WINMASKS-BAD
+                   MOVE "SMACK.DAT is corrupt or incomplete"
+                       TO WS-MESSAGE
+               END-IF
+           .
+
+           WINMASK-LINE-CHECK-PARAGRAPH.
+      *        A good line is 9 characters of 1s and 0s with 3 ones
+               INITIALIZE WS-WINMASK-ONES
+               PERFORM VARYING WS-WINMASK-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-WINMASK-CHECK-IDX > 9
+                   EVALUATE
+                       WS-WINMASK-ENTRY(WS-WINMASK-DUP-I)
+                           (WS-WINMASK-CHECK-IDX:1)
+                       WHEN "0"
+                           CONTINUE
+                       WHEN "1"
+                           ADD 1 TO WS-WINMASK-ONES END-ADD
+                       WHEN OTHER
+                           SET WS-WINMASKS-BAD TO 1
+                   END-EVALUATE
+               END-PERFORM
+               IF WS-WINMASK-ONES IS NOT EQUAL TO 3
+                   SET WS-WINMASKS-BAD TO 1
+               END-IF
+           .
+
+           DIFFICULTY-SELECT-PARAGRAPH.
+      *        Ask how tough the computer opponent should be
+               DISPLAY "Difficulty - (E)asy, (M)edium, (H)ard: "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT WS-DIFFICULTY FROM CONSOLE END-ACCEPT
+               MOVE FUNCTION UPPER-CASE(WS-DIFFICULTY) TO WS-DIFFICULTY
+               IF NOT EASY-DIFFICULTY
+                   AND NOT MEDIUM-DIFFICULTY
+                   AND NOT HARD-DIFFICULTY
+                   MOVE "M" TO WS-DIFFICULTY
+               END-IF
+           .
+
+           STATS-LOAD-PARAGRAPH.
+      *        Pick up the lifetime tally left by earlier sessions
+               INITIALIZE WS-GAMES WS-WINS WS-LOSSES WS-STALEMATES
+               INITIALIZE WS-EOF
+               OPEN INPUT FD-STATS
+               READ FD-STATS
+                   AT END
+                       SET WS-EOF TO 1
+                   NOT AT END
+                       MOVE FD-STATS-GAMES TO WS-GAMES
+                       MOVE FD-STATS-WINS TO WS-WINS
+                       MOVE FD-STATS-LOSSES TO WS-LOSSES
+                       MOVE FD-STATS-STALEMATES TO WS-STALEMATES
+               END-READ
+               CLOSE FD-STATS
+           .
+
+           STATS-SAVE-PARAGRAPH.
+               MOVE WS-GAMES TO FD-STATS-GAMES
+               MOVE WS-WINS TO FD-STATS-WINS
+               MOVE WS-LOSSES TO FD-STATS-LOSSES
+               MOVE WS-STALEMATES TO FD-STATS-STALEMATES
+               OPEN OUTPUT FD-STATS
+               WRITE FD-STATS-RECORD END-WRITE
+               CLOSE FD-STATS
+           .
+
+           GAME-LOOP-PARAGRAPH.
+               INITIALIZE WS-STATE
+               IF RESUME-PENDING
+      *            Pick up where the reloaded checkpoint left off
+                   INITIALIZE WS-RESUME-PENDING
+               ELSE
+                   INITIALIZE WS-GAME-GRID
+                   INITIALIZE WS-MOVES
+               END-IF
                MOVE "Make a move like 'A2'" TO WS-MESSAGE
                PERFORM GAME-FRAME-PARAGRAPH
                    WITH TEST AFTER UNTIL GAME-OVER
@@ -130,16 +651,24 @@
                    ADD 1 TO WS-WINS END-ADD
                    MOVE WS-COLOR-BLACK TO WS-FG
                    MOVE WS-COLOR-BLACK TO WS-FG-CELL
+                   PERFORM HIGHLIGHT-WIN-CELLS-PARAGRAPH
                    MOVE WS-COLOR-GREEN TO WS-BG
                WHEN "STALE"
+                   ADD 1 TO WS-STALEMATES END-ADD
                    MOVE WS-COLOR-BLACK TO WS-FG
                    MOVE WS-COLOR-BLACK TO WS-FG-CELL
+                   PERFORM RESET-CELL-FG-PARAGRAPH
                    MOVE WS-COLOR-BLUE TO WS-BG
                WHEN OTHER
+                   ADD 1 TO WS-LOSSES END-ADD
                    MOVE WS-COLOR-BLACK TO WS-FG
                    MOVE WS-COLOR-BLACK TO WS-FG-CELL
+                   PERFORM HIGHLIGHT-WIN-CELLS-PARAGRAPH
                    MOVE WS-COLOR-RED TO WS-BG
                END-EVALUATE
+               PERFORM STATS-SAVE-PARAGRAPH
+               PERFORM PLAYER-STATS-UPDATE-PARAGRAPH
+               PERFORM CHECKPOINT-CLEAR-PARAGRAPH
                MOVE "One more (y/n)? " TO WS-INSTRUCTION
                MOVE "y" TO WS-NEXT-MOVE
                DISPLAY BOARD-SCREEN END-DISPLAY
@@ -147,26 +676,49 @@
            .
 
            GAME-FRAME-PARAGRAPH.
-               MOVE "Move to square: " TO WS-INSTRUCTION
+               IF TWO-PLAYER-MODE
+                   STRING "Player " DELIMITED BY SIZE
+                       WS-PLAYER DELIMITED BY SIZE
+                       " move: " DELIMITED BY SIZE
+                       INTO WS-INSTRUCTION
+                   END-STRING
+               ELSE
+                   MOVE "Move to square: " TO WS-INSTRUCTION
+               END-IF
                MOVE WS-COLOR-GREEN TO WS-FG
                MOVE WS-COLOR-WHITE TO WS-FG-CELL
                MOVE WS-COLOR-BLACK TO WS-BG
+               PERFORM RESET-CELL-FG-PARAGRAPH
                INITIALIZE WS-MOVE-OUTCOME
-               
-               IF COMPUTER-PLAYER
-      *            Generate some bullshit move for the computer
+
+               IF COMPUTER-PLAYER AND SINGLE-PLAYER-MODE
                    INITIALIZE WS-COMPUTER-MOVED
-                   PERFORM UNTIL COMPUTER-MOVED
-                       COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
-                       END-COMPUTE
-                       COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
-                       END-COMPUTE
-                       IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
-                       THEN
-                           SET WS-COMPUTER-MOVED TO 1
-                           MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
-                       END-IF
-                   END-PERFORM
+      *            Medium/hard opponents take a winning move if any
+                   IF MEDIUM-DIFFICULTY OR HARD-DIFFICULTY
+                       MOVE WS-PLAYER TO WS-CHECK-MARK
+                       PERFORM COMPUTER-FIND-MOVE-PARAGRAPH
+                   END-IF
+      *            Hard opponents also block an imminent human win
+                   IF NOT COMPUTER-MOVED AND HARD-DIFFICULTY
+                       MOVE "X" TO WS-CHECK-MARK
+                       PERFORM COMPUTER-FIND-MOVE-PARAGRAPH
+                   END-IF
+                   IF COMPUTER-MOVED
+                       MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                   ELSE
+      *                Generate some bullshit move for the computer
+                       PERFORM UNTIL COMPUTER-MOVED
+                           COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
+                           END-COMPUTE
+                           COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
+                           END-COMPUTE
+                           IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
+                           THEN
+                               SET WS-COMPUTER-MOVED TO 1
+                               MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                           END-IF
+                       END-PERFORM
+                   END-IF
                ELSE
       *            Prompt for input from the user
                    INITIALIZE WS-NEXT-MOVE
@@ -196,16 +748,9 @@
                END-IF
                
       *        Convert the grid to the same format as the winmask
-               MOVE WS-GAME-GRID TO WS-FLAT-GAME-GRID
-               IF HUMAN-PLAYER
-                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "X" BY "1"
-                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "O" BY "0"
-               ELSE
-                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "X" BY "0"
-                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "O" BY "1"
-               END-IF
-               INSPECT WS-FLAT-GAME-GRID REPLACING ALL " " BY "0"
-               
+               MOVE WS-PLAYER TO WS-CHECK-MARK
+               PERFORM FLATTEN-GRID-PARAGRAPH
+
       *        Check for winning condition
                INITIALIZE WS-EOF
                OPEN INPUT FD-WINMASKS
@@ -231,13 +776,16 @@
                    MOVE "WINNER! (^_^)" TO WS-MESSAGE
                    MOVE "WIN" TO WS-STATE
                    SET WS-SWAP-PLAYERS TO 1
+                   ADD 1 TO WS-MOVES END-ADD
                WHEN "LOSE"
                    MOVE "YOU DIED (x_x)" TO WS-MESSAGE
                    MOVE "LOSE" TO WS-STATE
                    SET WS-SWAP-PLAYERS TO 1
+                   ADD 1 TO WS-MOVES END-ADD
                WHEN "STALE"
                    MOVE "Stalemate! (>_<)" TO WS-MESSAGE
                    MOVE "STALE" TO WS-STATE
+                   ADD 1 TO WS-MOVES END-ADD
                WHEN "FAIL"
                    MOVE "Invalid move... (o_O)" TO WS-MESSAGE
                WHEN OTHER
@@ -246,6 +794,9 @@
                    ADD 1 TO WS-MOVES END-ADD
                END-EVALUATE
 
+               PERFORM MOVELOG-WRITE-PARAGRAPH
+               PERFORM CHECKPOINT-SAVE-PARAGRAPH
+
       *        Swap whose turn it is if the move was valid
                IF SWAP-PLAYERS
                    IF HUMAN-PLAYER
@@ -256,8 +807,55 @@
                END-IF
            .
 
+           MOVELOG-WRITE-PARAGRAPH.
+      *        Append this move to the audit trail for later replay.
+      *        WS-GAMES still counts completed games, so this game in
+      *        progress is one more than that until it finishes
+               COMPUTE FD-MOVELOG-GAME = WS-GAMES + 1 END-COMPUTE
+               MOVE WS-MOVES TO FD-MOVELOG-MOVE
+               MOVE WS-PLAYER TO FD-MOVELOG-PLAYER
+               MOVE WS-ROW TO FD-MOVELOG-ROW
+               MOVE WS-COL TO FD-MOVELOG-COL
+               MOVE WS-MOVE-OUTCOME TO FD-MOVELOG-OUTCOME
+               OPEN EXTEND FD-MOVELOG
+               WRITE FD-MOVELOG-RECORD END-WRITE
+               CLOSE FD-MOVELOG
+           .
+
+           CHECKPOINT-CLEAR-PARAGRAPH.
+      *        The game is over, so there is nothing left to resume
+               OPEN OUTPUT FD-CHECKPOINT
+               CLOSE FD-CHECKPOINT
+           .
+
+           CHECKPOINT-SAVE-PARAGRAPH.
+      *        Snapshot the in-progress board so a dropped session
+      *        can be picked back up on the next run
+               MOVE WS-GAME-GRID TO FD-CHECKPOINT-GRID
+               MOVE WS-PLAYER TO FD-CHECKPOINT-PLAYER
+               MOVE WS-MOVES TO FD-CHECKPOINT-MOVES
+               MOVE WS-GAME-MODE TO FD-CHECKPOINT-MODE
+               MOVE WS-DIFFICULTY TO FD-CHECKPOINT-DIFFICULTY
+               OPEN OUTPUT FD-CHECKPOINT
+               WRITE FD-CHECKPOINT-RECORD END-WRITE
+               CLOSE FD-CHECKPOINT
+           .
+
            VALIDATE-WIN-PARAGRAPH.
                INITIALIZE WS-MASK-DETECTED
+               INITIALIZE WS-WIN-CELLS
+               PERFORM MASK-MATCH-PARAGRAPH
+               IF WIN-DETECTED
+                   IF HUMAN-PLAYER
+                       MOVE "WIN" TO WS-MOVE-OUTCOME
+                   ELSE
+                       MOVE "LOSE" TO WS-MOVE-OUTCOME
+                   END-IF
+               END-IF
+           .
+
+           MASK-MATCH-PARAGRAPH.
+      *        Does the current FD-WINMASK record fully match the grid?
                SET WS-DETECT-LOOP-COUNT TO 1
                PERFORM 9 TIMES
                    IF
@@ -267,14 +865,256 @@
                        AND IS EQUAL TO 1
                    THEN
                        ADD 1 TO WS-MASK-DETECTED END-ADD
+                       IF WS-MASK-DETECTED IS LESS THAN 4
+                           COMPUTE
+                               WS-WIN-CELL-ROW(WS-MASK-DETECTED) =
+                               (WS-DETECT-LOOP-COUNT - 1) / 3 + 1
+                           END-COMPUTE
+                           COMPUTE
+                               WS-WIN-CELL-COL(WS-MASK-DETECTED) =
+                               FUNCTION MOD
+                                   (WS-DETECT-LOOP-COUNT - 1, 3) + 1
+                           END-COMPUTE
+                       END-IF
                    END-IF
                    ADD 1 TO WS-DETECT-LOOP-COUNT END-ADD
                END-PERFORM
-               IF WIN-DETECTED
-                   IF HUMAN-PLAYER
-                       MOVE "WIN" TO WS-MOVE-OUTCOME
-                   ELSE
-                       MOVE "LOSE" TO WS-MOVE-OUTCOME
-                   END-IF
+           .
+
+           FLATTEN-GRID-PARAGRAPH.
+      *        Convert the grid to the same 1s-and-0s format as the
+      *        winmasks, treating WS-CHECK-MARK as the "1" player
+               MOVE WS-GAME-GRID TO WS-FLAT-GAME-GRID
+               IF WS-CHECK-MARK IS EQUAL TO "X"
+                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "X" BY "1"
+                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "O" BY "0"
+               ELSE
+                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "X" BY "0"
+                   INSPECT WS-FLAT-GAME-GRID REPLACING ALL "O" BY "1"
+               END-IF
+               INSPECT WS-FLAT-GAME-GRID REPLACING ALL " " BY "0"
+           .
+
+           COMPUTER-SCAN-MASKS-PARAGRAPH.
+      *        Does WS-FLAT-GAME-GRID (as it stands) match any winmask?
+               INITIALIZE WS-MASK-DETECTED
+               INITIALIZE WS-EOF
+               OPEN INPUT FD-WINMASKS
+               PERFORM UNTIL EOF OR WIN-DETECTED
+                   READ FD-WINMASKS NEXT RECORD
+                       AT END
+                           SET WS-EOF TO 1
+                       NOT AT END
+      *                    Each mask is checked fresh - a partial
+      *                    match on one mask must not carry into
+      *                    the next
+                           INITIALIZE WS-MASK-DETECTED
+                           INITIALIZE WS-WIN-CELLS
+                           PERFORM MASK-MATCH-PARAGRAPH
+                   END-READ
+               END-PERFORM
+               CLOSE FD-WINMASKS
+           .
+
+           COMPUTER-FIND-MOVE-PARAGRAPH.
+      *        Look for an empty cell where WS-CHECK-MARK would win;
+      *        report it in WS-ROW/WS-COL without disturbing the grid
+               INITIALIZE WS-COMPUTER-MOVED
+               PERFORM VARYING WS-TRY-ROW FROM 1 BY 1
+                   UNTIL WS-TRY-ROW > 3 OR COMPUTER-MOVED
+                   PERFORM VARYING WS-TRY-COL FROM 1 BY 1
+                       UNTIL WS-TRY-COL > 3 OR COMPUTER-MOVED
+                       IF WS-CELL(WS-TRY-ROW,WS-TRY-COL) IS EQUAL TO " "
+                           MOVE WS-CHECK-MARK
+                               TO WS-CELL(WS-TRY-ROW,WS-TRY-COL)
+                           PERFORM FLATTEN-GRID-PARAGRAPH
+                           PERFORM COMPUTER-SCAN-MASKS-PARAGRAPH
+                           MOVE " " TO WS-CELL(WS-TRY-ROW,WS-TRY-COL)
+                           IF WIN-DETECTED
+                               SET WS-COMPUTER-MOVED TO 1
+                               MOVE WS-TRY-ROW TO WS-ROW
+                               MOVE WS-TRY-COL TO WS-COL
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           .
+
+           RESET-CELL-FG-PARAGRAPH.
+      *        Every cell shows the normal foreground until a
+      *        winning line comes along to highlight
+               PERFORM VARYING WS-FG-ROW FROM 1 BY 1
+                   UNTIL WS-FG-ROW > 3
+                   PERFORM VARYING WS-FG-COL FROM 1 BY 1
+                       UNTIL WS-FG-COL > 3
+                       MOVE WS-FG-CELL TO
+                           WS-CELL-FG(WS-FG-ROW,WS-FG-COL)
+                   END-PERFORM
+               END-PERFORM
+           .
+
+           HIGHLIGHT-WIN-CELLS-PARAGRAPH.
+      *        Pick out the three cells VALIDATE-WIN-PARAGRAPH found
+      *        in a distinct color, everything else stays normal
+               PERFORM RESET-CELL-FG-PARAGRAPH
+               PERFORM VARYING WS-WIN-CELL-IDX FROM 1 BY 1
+                   UNTIL WS-WIN-CELL-IDX > 3
+                   MOVE WS-COLOR-YELLOW TO
+                       WS-CELL-FG
+                           (WS-WIN-CELL-ROW(WS-WIN-CELL-IDX),
+                            WS-WIN-CELL-COL(WS-WIN-CELL-IDX))
+               END-PERFORM
+           .
+
+           PLAYER-STATS-UPDATE-PARAGRAPH.
+      *        Post this game's result to both players' PLAYER.DAT
+      *        rows. The computer isn't a leaderboard player, so it
+      *        is skipped outside two-player mode.
+               EVALUATE WS-STATE
+                   WHEN "WIN"
+                       MOVE WS-PLAYER-X-NAME TO WS-PLAYER-UPDATE-NAME
+                       MOVE "WIN" TO WS-PLAYER-UPDATE-OUTCOME
+                       PERFORM PLAYER-RECORD-UPDATE-PARAGRAPH
+                       IF TWO-PLAYER-MODE
+                           MOVE WS-PLAYER-O-NAME
+                               TO WS-PLAYER-UPDATE-NAME
+                           MOVE "LOSS" TO WS-PLAYER-UPDATE-OUTCOME
+                           PERFORM PLAYER-RECORD-UPDATE-PARAGRAPH
+                       END-IF
+                   WHEN "STALE"
+                       MOVE WS-PLAYER-X-NAME TO WS-PLAYER-UPDATE-NAME
+                       MOVE "STALE" TO WS-PLAYER-UPDATE-OUTCOME
+                       PERFORM PLAYER-RECORD-UPDATE-PARAGRAPH
+                       IF TWO-PLAYER-MODE
+                           MOVE WS-PLAYER-O-NAME
+                               TO WS-PLAYER-UPDATE-NAME
+                           MOVE "STALE" TO WS-PLAYER-UPDATE-OUTCOME
+                           PERFORM PLAYER-RECORD-UPDATE-PARAGRAPH
+                       END-IF
+                   WHEN OTHER
+                       MOVE WS-PLAYER-X-NAME TO WS-PLAYER-UPDATE-NAME
+                       MOVE "LOSS" TO WS-PLAYER-UPDATE-OUTCOME
+                       PERFORM PLAYER-RECORD-UPDATE-PARAGRAPH
+                       IF TWO-PLAYER-MODE
+                           MOVE WS-PLAYER-O-NAME
+                               TO WS-PLAYER-UPDATE-NAME
+                           MOVE "WIN" TO WS-PLAYER-UPDATE-OUTCOME
+                           PERFORM PLAYER-RECORD-UPDATE-PARAGRAPH
+                       END-IF
+               END-EVALUATE
+           .
+
+           PLAYER-RECORD-UPDATE-PARAGRAPH.
+      *        Read-modify-write one PLAYER.DAT row keyed by name,
+      *        creating it the first time this name is seen
+               INITIALIZE WS-PLAYER-EXISTS
+               MOVE WS-PLAYER-UPDATE-NAME TO FD-PLAYER-NAME
+               OPEN I-O FD-PLAYER
+               IF PLAYER-FILE-NOT-FOUND
+      *            First player ever recorded - lay the file down
+                   OPEN OUTPUT FD-PLAYER
+                   CLOSE FD-PLAYER
+                   OPEN I-O FD-PLAYER
+               END-IF
+               READ FD-PLAYER KEY IS FD-PLAYER-NAME
+                   INVALID KEY
+                       INITIALIZE FD-PLAYER-RECORD
+                       MOVE WS-PLAYER-UPDATE-NAME TO FD-PLAYER-NAME
+                   NOT INVALID KEY
+                       SET WS-PLAYER-EXISTS TO 1
+               END-READ
+               ADD 1 TO FD-PLAYER-GAMES END-ADD
+               EVALUATE WS-PLAYER-UPDATE-OUTCOME
+                   WHEN "WIN"
+                       ADD 1 TO FD-PLAYER-WINS END-ADD
+                   WHEN "LOSS"
+                       ADD 1 TO FD-PLAYER-LOSSES END-ADD
+                   WHEN OTHER
+                       ADD 1 TO FD-PLAYER-STALEMATES END-ADD
+               END-EVALUATE
+               IF PLAYER-EXISTS
+                   REWRITE FD-PLAYER-RECORD END-REWRITE
+               ELSE
+                   WRITE FD-PLAYER-RECORD END-WRITE
                END-IF
+               CLOSE FD-PLAYER
+           .
+
+           LEADERBOARD-REPORT-PARAGRAPH.
+               PERFORM LEADERBOARD-LOAD-PARAGRAPH
+               PERFORM LEADERBOARD-SORT-PARAGRAPH
+               PERFORM LEADERBOARD-DISPLAY-PARAGRAPH
+           .
+
+           LEADERBOARD-LOAD-PARAGRAPH.
+      *        Pull every PLAYER.DAT row into working storage
+               INITIALIZE WS-LEADERBOARD-COUNT
+               INITIALIZE WS-LEADERBOARD-TABLE
+               INITIALIZE WS-EOF
+               OPEN INPUT FD-PLAYER
+               PERFORM UNTIL EOF
+                   READ FD-PLAYER NEXT RECORD
+                       AT END
+                           SET WS-EOF TO 1
+                       NOT AT END
+                           IF WS-LEADERBOARD-COUNT < 50
+                               ADD 1 TO WS-LEADERBOARD-COUNT END-ADD
+                               MOVE FD-PLAYER-NAME TO
+                                   WS-LEADERBOARD-NAME
+                                       (WS-LEADERBOARD-COUNT)
+                               MOVE FD-PLAYER-WINS TO
+                                   WS-LEADERBOARD-WINS
+                                       (WS-LEADERBOARD-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-PLAYER
+           .
+
+           LEADERBOARD-SORT-PARAGRAPH.
+      *        Simple descending bubble sort by win count
+               PERFORM VARYING WS-LEADERBOARD-I FROM 1 BY 1
+                   UNTIL WS-LEADERBOARD-I > WS-LEADERBOARD-COUNT
+                   PERFORM VARYING WS-LEADERBOARD-J FROM 1 BY 1
+                       UNTIL WS-LEADERBOARD-J >
+                           WS-LEADERBOARD-COUNT - WS-LEADERBOARD-I
+                       IF WS-LEADERBOARD-WINS(WS-LEADERBOARD-J)
+                           IS LESS THAN
+                           WS-LEADERBOARD-WINS(WS-LEADERBOARD-J + 1)
+                           MOVE WS-LEADERBOARD-NAME(WS-LEADERBOARD-J)
+                               TO WS-LEADERBOARD-TEMP-NAME
+                           MOVE WS-LEADERBOARD-WINS(WS-LEADERBOARD-J)
+                               TO WS-LEADERBOARD-TEMP-WINS
+                           MOVE
+                               WS-LEADERBOARD-NAME
+                                   (WS-LEADERBOARD-J + 1)
+                               TO WS-LEADERBOARD-NAME
+                                   (WS-LEADERBOARD-J)
+                           MOVE
+                               WS-LEADERBOARD-WINS
+                                   (WS-LEADERBOARD-J + 1)
+                               TO WS-LEADERBOARD-WINS
+                                   (WS-LEADERBOARD-J)
+                           MOVE WS-LEADERBOARD-TEMP-NAME
+                               TO WS-LEADERBOARD-NAME
+                                   (WS-LEADERBOARD-J + 1)
+                           MOVE WS-LEADERBOARD-TEMP-WINS
+                               TO WS-LEADERBOARD-WINS
+                                   (WS-LEADERBOARD-J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           .
+
+           LEADERBOARD-DISPLAY-PARAGRAPH.
+               DISPLAY "=== Leaderboard ===" END-DISPLAY
+               PERFORM VARYING WS-LEADERBOARD-I FROM 1 BY 1
+                   UNTIL WS-LEADERBOARD-I > WS-LEADERBOARD-COUNT
+                   DISPLAY
+                       WS-LEADERBOARD-NAME(WS-LEADERBOARD-I)
+                       " - "
+                       WS-LEADERBOARD-WINS(WS-LEADERBOARD-I)
+                       " wins"
+                   END-DISPLAY
+               END-PERFORM
            .
